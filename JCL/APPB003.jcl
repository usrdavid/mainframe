@@ -0,0 +1,37 @@
+//APPB003J JOB (ACCTG,D001),'EXTRACTO CTAS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JCL PARA EJECUTAR APPB003 - EXTRACTO DIARIO DE CUENTAS        *
+//* PARM: 5 bytes que recibe el programa via PARMS (LINKAGE):     *
+//*       byte 1   PARM-RUN-MODE  N=normal  R=reinicio            *
+//*       bytes 2-5 PARM-PROC-DATE (numerico, fecha de proceso)   *
+//* Para relanzar un paso abendeado a mitad de FILEIN, cambiar     *
+//* PARM='N0101' por PARM='R0101' y los DISP de FILEOUT/CHKPTDS    *
+//* a (MOD,CATLG,CATLG) y (OLD,CATLG,CATLG) - ver req 006. El      *
+//* DISP anormal es CATLG (no DELETE) en las dos, para que un      *
+//* abend real deje el extracto parcial y el checkpoint en su      *
+//* sitio - son justo lo que el reinicio necesita para continuar.  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=APPB003,PARM='N0101'
+//STEPLIB  DD   DSN=BANK.APPB003.LOADLIB,DISP=SHR
+//* FILEIN es el maestro de cuentas indexado (VSAM KSDS) por
+//* REC-ACCT-NUM - ya no hace falta DCB, lo describe el catalogo.
+//FILEIN   DD   DSN=BANK.CUENTAS.MAESTRO.INDEXADO,DISP=SHR
+//FILEOUT  DD   DSN=BANK.CUENTAS.DIARIO.SALIDA,
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//CHKPTDS  DD   DSN=BANK.CUENTAS.DIARIO.CHKPT,
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=32,BLKSIZE=0)
+//* AUDITDS acumula un registro por ejecución - DISP=MOD para que
+//* cada corrida se añada al final sin borrar el historial previo;
+//* DISP anormal es CATLG, no DELETE, para que un abend no borre
+//* todo el historial acumulado de ejecuciones anteriores.
+//AUDITDS  DD   DSN=BANK.CUENTAS.DIARIO.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
