@@ -0,0 +1,11 @@
+//APPB004J JOB (ACCTG,D001),'CONSULTA CTA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JCL PARA EJECUTAR APPB004 - CONSULTA ALEATORIA DE UNA CUENTA   *
+//* PARM: 10 bytes numericos con el numero de cuenta a consultar.  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=APPB004,PARM='0000000001'
+//STEPLIB  DD   DSN=BANK.APPB003.LOADLIB,DISP=SHR
+//FILEIN   DD   DSN=BANK.CUENTAS.MAESTRO.INDEXADO,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
