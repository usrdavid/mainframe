@@ -0,0 +1,10 @@
+      ******************************************************************
+      * ACCTREC.cpy                                                   *
+      * Layout del registro de cuenta usado por FILEI/FILEO en        *
+      * APPB003 (extracto diario de cuentas).                         *
+      ******************************************************************
+       01 REC-FILEI.
+           05 REC-ACCT-NUM         PIC 9(10).
+           05 REC-CUST-NAME        PIC X(30).
+           05 REC-BRANCH-CODE      PIC X(04).
+           05 REC-BALANCE          PIC 9(9)V99.
