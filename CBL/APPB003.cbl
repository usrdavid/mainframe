@@ -25,11 +25,38 @@
       *  el resto corresponde a la definición del tipo de acceso
       *  y el File Status es el que controla el código de retorno en
       *  cada operación que hagamos con el fichero.
+      * FILEI es ahora un maestro de cuentas indexado por numero de
+      *  cuenta (REC-ACCT-NUM); APPB003 lo sigue leyendo en orden
+      *  secuencial de clave para el extracto diario completo, y
+      *  APPB004 hace la lectura aleatoria de una sola cuenta.
            SELECT FILEI ASSIGN TO FILEIN
-           ORGANIZATION IS SEQUENTIAL 
-           ACCESS MODE IS SEQUENTIAL 
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS REC-ACCT-NUM
            FILE STATUS IS FS-FILEI.
 
+      * FILEO es el extracto diario de salida: lleva cada registro de
+      *  FILEIN mas un registro final (trailer) con el resumen.
+           SELECT FILEO ASSIGN TO FILEOUT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-FILEO.
+
+      * FILECHK guarda los puntos de control (checkpoint) de la
+      *  lectura de FILEIN, para poder reiniciar sin repetir el
+      *  proceso completo si el paso abendea a mitad del fichero.
+           SELECT FILECHK ASSIGN TO CHKPTDS
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-CHKPT.
+
+      * FILEAUD es la pista de auditoria: un registro por cada
+      *  ejecución del programa, acumulado entre ejecuciones.
+           SELECT FILEAUD ASSIGN TO AUDITDS
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-AUDIT.
+
       ****************
        DATA DIVISION.
       ****************
@@ -38,38 +65,450 @@
       * en el FILE-CONTROL.
        FD  FILEI
            RECORDING MODE IS F
-           BLOCK CONTAINS 0 RECORDS 
+           BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS REC-FILEI.
-       01 REC-FILEI  PIC X(05).
+           COPY ACCTREC.
+
+      * FILEO lleva hacia adelante cada registro de FILEIN (detalle) y
+      *  termina con un registro trailer de resumen; ambos comparten
+      *  la misma longitud fisica de registro.
+       FD  FILEO
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01 REC-FILEO               PIC X(55).
+       01 REC-FILEO-TRAILER.
+           05 TRL-LITERAL          PIC X(10) VALUE 'TOTALES:  '.
+           05 TRL-REC-COUNT        PIC Z(8)9.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 TRL-TOTAL-BALANCE    PIC 9(11)V99.
+           05 FILLER               PIC X(21) VALUE SPACES.
+
+      * FILECHK: un registro por cada punto de control, el ultimo
+      *  escrito es el que se usa para reposicionar en un reinicio.
+       FD  FILECHK
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REC-CHKPT.
+       01 REC-CHKPT.
+           05 CHK-REC-COUNT        PIC 9(09).
+           05 CHK-LAST-ACCT-NUM    PIC 9(10).
+           05 CHK-TOTAL-BALANCE    PIC 9(11)V99.
 
-****** WORKING-STORAGE SECTION. 
+      * FILEAUD: fecha/hora de la ejecución, el PARMS recibido, el
+      *  total de registros leidos y el File Status final de FILEI.
+       FD  FILEAUD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REC-AUDIT.
+       01 REC-AUDIT.
+           05 AUD-RUN-DATE         PIC 9(08).
+           05 AUD-RUN-TIME         PIC 9(06).
+           05 AUD-PARMS            PIC X(05).
+           05 AUD-REC-COUNT        PIC 9(09).
+           05 AUD-FS-FILEI         PIC X(02).
+
+****** WORKING-STORAGE SECTION.
       * El File Status del fichero FILEI tambien debe declararse como
       *  una variale dentro del programa.
-       01 FS-FILEI   PIC X(02).
+       01 FS-FILEI   PIC X(02) VALUE SPACES.
+
+      * El File Status de FILEO se declara de la misma manera.
+       01 FS-FILEO   PIC X(02) VALUE SPACES.
+
+      * El File Status de FILECHK se declara de la misma manera.
+       01 FS-CHKPT   PIC X(02) VALUE SPACES.
+
+      * El File Status de FILEAUD se declara de la misma manera.
+       01 FS-AUDIT   PIC X(02) VALUE SPACES.
+
+      * Indicadores de que fichero esta actualmente abierto, para que
+      *  9000-CLOSE-FILES solo intente cerrar lo que de verdad se
+      *  abrio (evita errores de CLOSE espurios cuando un abend ocurre
+      *  antes de que todos los ficheros lleguen a abrirse).
+       01 WS-FILEI-OPEN    PIC X VALUE 'N'.
+           88 FILEI-IS-OPEN        VALUE 'Y'.
+       01 WS-FILEO-OPEN    PIC X VALUE 'N'.
+           88 FILEO-IS-OPEN        VALUE 'Y'.
+       01 WS-FILECHK-OPEN  PIC X VALUE 'N'.
+           88 FILECHK-IS-OPEN      VALUE 'Y'.
+
+      * Fecha/hora actual (FUNCTION CURRENT-DATE) para el registro de
+      *  auditoria.
+       01 WS-CURRENT-DATETIME  PIC X(21).
 
-****** LINKAGE SECTION. 
-      * En esta sección definimos los parámetros de entrada y salida
-       01 PARMS      PIC X(05).
+      * Contador de registros leidos de FILEIN durante la ejecución.
+       01 WS-REC-COUNT  PIC 9(09) VALUE ZERO.
+
+      * Numero de registros de FILEIN ya procesados en la ejecución
+      *  anterior, tomado del ultimo punto de control grabado; se usa
+      *  solo para el mensaje de reinicio, el reposicionamiento en si
+      *  lo hace el START sobre WS-LAST-ACCT-NUM.
+       01 WS-SKIP-COUNT      PIC 9(09) VALUE ZERO.
+
+      * Numero de cuenta del ultimo punto de control grabado, para
+      *  reposicionar FILEI con START al reiniciar.
+       01 WS-LAST-ACCT-NUM   PIC 9(10) VALUE ZERO.
+
+      * File Status de FILEI en el momento en que realmente importa
+      *  (fin de lectura o el error que disparo un 9900-ABEND-STOP),
+      *  guardado antes de que 9000-CLOSE-FILES lo sobreescriba con el
+      *  resultado del CLOSE. Es lo que se graba en FILEAUD.
+       01 WS-FINAL-FS-FILEI  PIC X(02) VALUE SPACES.
+
+      * Acumulado del saldo (REC-BALANCE) de todos los registros
+      *  leidos, para el trailer de FILEOUT.
+       01 WS-TOTAL-BALANCE  PIC 9(11)V99 VALUE ZERO.
+
+      * Version editada del saldo total para el reporte de SYSOUT,
+      *  aprovechando el DECIMAL-POINT IS COMMA de SPECIAL-NAMES.
+       01 WS-TOTAL-BALANCE-ED  PIC ZZ.ZZZ.ZZZ.ZZZ,99.
+
+****** LINKAGE SECTION.
+      * En esta sección definimos los parámetros de entrada y salida.
+      * PARM-RUN-MODE indica si la ejecución es normal o un reinicio
+      *  tras un abend; PARM-PROC-DATE es la fecha de proceso en
+      *  formato numerico de 4 digitos (MMDD) que valida el párrafo
+      *  0500-VALIDATE-PARMS.
+       01 PARMS.
+           05 PARM-RUN-MODE      PIC X(01).
+               88 PARM-MODE-NORMAL     VALUE 'N'.
+               88 PARM-MODE-RESTART    VALUE 'R'.
+           05 PARM-PROC-DATE     PIC X(04).
 
       *********************************
        PROCEDURE DIVISION USING PARMS.
       *********************************
 
+       0000-MAIN-PROCESS.
+           PERFORM 0500-VALIDATE-PARMS
+
+           PERFORM 1000-OPEN-FILES
+
+           IF PARM-MODE-RESTART
+               PERFORM 1500-RESTART-REPOSITION
+           END-IF
+
+           PERFORM 2000-READ-FILEI
+
+           PERFORM UNTIL FS-FILEI = '10'
+               ADD 1 TO WS-REC-COUNT
+               ADD REC-BALANCE TO WS-TOTAL-BALANCE
+                   ON SIZE ERROR
+                       DISPLAY 'APPB003: ERROR - WS-TOTAL-BALANCE DESB'
+                               'ORDADO EN EL REGISTRO ' WS-REC-COUNT
+                       MOVE 24 TO RETURN-CODE
+                       PERFORM 9900-ABEND-STOP
+               END-ADD
+               PERFORM 3000-WRITE-DETAIL
+               PERFORM 3100-WRITE-CHECKPOINT
+               PERFORM 2000-READ-FILEI
+           END-PERFORM
+
+           MOVE FS-FILEI TO WS-FINAL-FS-FILEI
+
+           DISPLAY 'APPB003: TOTAL REGISTROS LEIDOS: ' WS-REC-COUNT
+
+           PERFORM 3200-WRITE-TRAILER
+
+           PERFORM 9000-CLOSE-FILES
+
+           PERFORM 3300-WRITE-AUDIT-LOG
+
+           STOP RUN.
+
+      * PARMS debe traer un PARM-RUN-MODE reconocido (N=normal,
+      *  R=reinicio) y un PARM-PROC-DATE numerico; si no, el job
+      *  falla rapido en vez de procesar con parametros basura.
+       0500-VALIDATE-PARMS.
+           IF PARMS = SPACES OR PARMS = LOW-VALUES
+               DISPLAY 'APPB003: ERROR - PARMS VIENE EN BLANCO'
+               MOVE 8 TO RETURN-CODE
+               PERFORM 9900-ABEND-STOP
+           END-IF
+
+           IF NOT PARM-MODE-NORMAL AND NOT PARM-MODE-RESTART
+               DISPLAY 'APPB003: ERROR - PARM-RUN-MODE INVALIDO: '
+                       PARM-RUN-MODE
+               MOVE 8 TO RETURN-CODE
+               PERFORM 9900-ABEND-STOP
+           END-IF
+
+           IF PARM-PROC-DATE NOT NUMERIC
+               DISPLAY 'APPB003: ERROR - PARM-PROC-DATE NO ES NUMERIC'
+                       'A: ' PARM-PROC-DATE
+               MOVE 8 TO RETURN-CODE
+               PERFORM 9900-ABEND-STOP
+           END-IF.
+
       * Todos los ficheros que se utilizan en el programa primero
       *  deben abrirse:
+       1000-OPEN-FILES.
            OPEN INPUT FILEI
-           
-      * Una vez abierto ya podemos realizar la lectura al archivo, 
+           IF FS-FILEI NOT = '00'
+               DISPLAY 'APPB003: ERROR ABRIENDO FILEIN - FILE STATUS '
+                       FS-FILEI
+               MOVE 12 TO RETURN-CODE
+               PERFORM 9900-ABEND-STOP
+           END-IF
+           MOVE 'Y' TO WS-FILEI-OPEN
+
+           IF PARM-MODE-RESTART
+               OPEN EXTEND FILEO
+           ELSE
+               OPEN OUTPUT FILEO
+           END-IF
+           IF FS-FILEO NOT = '00'
+               DISPLAY 'APPB003: ERROR ABRIENDO FILEOUT - FILE STATUS '
+                       FS-FILEO
+               MOVE 12 TO RETURN-CODE
+               PERFORM 9900-ABEND-STOP
+           END-IF
+           MOVE 'Y' TO WS-FILEO-OPEN
+
+           IF NOT PARM-MODE-RESTART
+               OPEN OUTPUT FILECHK
+               IF FS-CHKPT NOT = '00'
+                   DISPLAY 'APPB003: ERROR ABRIENDO CHKPTDS - FILE STA'
+                           'TUS ' FS-CHKPT
+                   MOVE 12 TO RETURN-CODE
+                   PERFORM 9900-ABEND-STOP
+               END-IF
+               MOVE 'Y' TO WS-FILECHK-OPEN
+           END-IF.
+
+      * En un reinicio, localizamos el ultimo punto de control grabado
+      *  en FILECHK y reposicionamos FILEI con START por clave (no
+      *  leyendo y descartando registro a registro, que en un fichero
+      *  grande equivaldria a leerlo casi entero solo para saltarlo),
+      *  de forma que el primer READ tras esta rutina devuelva el
+      *  siguiente registro sin procesar.
+       1500-RESTART-REPOSITION.
+           OPEN INPUT FILECHK
+           IF FS-CHKPT NOT = '00'
+               DISPLAY 'APPB003: ERROR ABRIENDO CHKPTDS PARA REINICIO '
+                       '- FILE STATUS ' FS-CHKPT
+               MOVE 12 TO RETURN-CODE
+               PERFORM 9900-ABEND-STOP
+           END-IF
+           MOVE 'Y' TO WS-FILECHK-OPEN
+
+           READ FILECHK
+           END-READ
+           IF FS-CHKPT = '00' OR FS-CHKPT = '10'
+               CONTINUE
+           ELSE
+               DISPLAY 'APPB003: ERROR LEYENDO CHKPTDS PARA REINICIO - '
+                       'FILE STATUS ' FS-CHKPT
+               MOVE 16 TO RETURN-CODE
+               PERFORM 9900-ABEND-STOP
+           END-IF
+
+           PERFORM UNTIL FS-CHKPT = '10'
+               MOVE CHK-REC-COUNT TO WS-REC-COUNT
+               MOVE CHK-TOTAL-BALANCE TO WS-TOTAL-BALANCE
+               MOVE CHK-LAST-ACCT-NUM TO WS-LAST-ACCT-NUM
+               READ FILECHK
+               END-READ
+               IF FS-CHKPT = '00' OR FS-CHKPT = '10'
+                   CONTINUE
+               ELSE
+                   DISPLAY 'APPB003: ERROR LEYENDO CHKPTDS PARA REINIC'
+                           'IO - FILE STATUS ' FS-CHKPT
+                   MOVE 16 TO RETURN-CODE
+                   PERFORM 9900-ABEND-STOP
+               END-IF
+           END-PERFORM
+
+           CLOSE FILECHK
+           MOVE 'N' TO WS-FILECHK-OPEN
+
+           OPEN EXTEND FILECHK
+           IF FS-CHKPT NOT = '00'
+               DISPLAY 'APPB003: ERROR REABRIENDO CHKPTDS - FILE STATU'
+                       'S ' FS-CHKPT
+               MOVE 12 TO RETURN-CODE
+               PERFORM 9900-ABEND-STOP
+           END-IF
+           MOVE 'Y' TO WS-FILECHK-OPEN
+
+           MOVE WS-REC-COUNT TO WS-SKIP-COUNT
+           IF WS-SKIP-COUNT > 0
+               DISPLAY 'APPB003: REINICIO - POSICIONANDO DESPUES DE LA '
+                       'CUENTA ' WS-LAST-ACCT-NUM ' (' WS-SKIP-COUNT
+                       ' REGISTROS YA PROCESADOS)'
+               MOVE WS-LAST-ACCT-NUM TO REC-ACCT-NUM
+               START FILEI KEY IS GREATER THAN REC-ACCT-NUM
+               IF FS-FILEI NOT = '00'
+                   DISPLAY 'APPB003: ERROR POSICIONANDO FILEIN PARA REI'
+                           'NICIO - FILE STATUS ' FS-FILEI
+                   MOVE 16 TO RETURN-CODE
+                   PERFORM 9900-ABEND-STOP
+               END-IF
+           END-IF.
+
+      * Una vez abierto ya podemos realizar la lectura al archivo,
       *  cada READ realiza una lectura secuencial al archivo leyendo
       *  un registro completo.
+       2000-READ-FILEI.
            READ FILEI
-           END-READ 
-                      
-           DISPLAY PARMS ' ' REC-FILEI
+           END-READ
+           IF FS-FILEI = '00' OR FS-FILEI = '10'
+               CONTINUE
+           ELSE
+               DISPLAY 'APPB003: ERROR LEYENDO FILEIN - FILE STATUS '
+                       FS-FILEI
+               MOVE 16 TO RETURN-CODE
+               PERFORM 9900-ABEND-STOP
+           END-IF.
+
+      * Cada registro leido de FILEIN se traslada tal cual a FILEOUT,
+      *  de forma que el extracto arrastra toda la entrada.
+       3000-WRITE-DETAIL.
+           MOVE REC-FILEI TO REC-FILEO
+           WRITE REC-FILEO
+           IF FS-FILEO NOT = '00'
+               DISPLAY 'APPB003: ERROR ESCRIBIENDO FILEOUT - FILE STAT'
+                       'US ' FS-FILEO
+               MOVE 24 TO RETURN-CODE
+               PERFORM 9900-ABEND-STOP
+           END-IF.
+
+      * Graba un punto de control despues de cada registro de detalle,
+      *  con el contador, la cuenta actual y el saldo acumulado. Al
+      *  ir un checkpoint por cada WRITE de detalle, un reinicio solo
+      *  puede duplicar como mucho el ultimo registro (si el abend cae
+      *  entre el WRITE del detalle y el de este checkpoint), en vez
+      *  de hasta todo un intervalo de registros ya escritos en FILEO.
+       3100-WRITE-CHECKPOINT.
+           MOVE WS-REC-COUNT TO CHK-REC-COUNT
+           MOVE REC-ACCT-NUM TO CHK-LAST-ACCT-NUM
+           MOVE WS-TOTAL-BALANCE TO CHK-TOTAL-BALANCE
+           WRITE REC-CHKPT
+           IF FS-CHKPT NOT = '00'
+               DISPLAY 'APPB003: ERROR ESCRIBIENDO CHKPTDS - FILE STAT'
+                       'US ' FS-CHKPT
+               MOVE 24 TO RETURN-CODE
+               PERFORM 9900-ABEND-STOP
+           END-IF.
+
+      * Trailer final de FILEOUT: total de registros y saldo
+      *  acumulado, para que el fichero de salida se pueda cuadrar.
+       3200-WRITE-TRAILER.
+           MOVE WS-REC-COUNT TO TRL-REC-COUNT
+           MOVE WS-TOTAL-BALANCE TO TRL-TOTAL-BALANCE
+
+           MOVE WS-TOTAL-BALANCE TO WS-TOTAL-BALANCE-ED
+           DISPLAY 'APPB003: SALDO TOTAL: ' WS-TOTAL-BALANCE-ED
+
+           WRITE REC-FILEO-TRAILER
+           IF FS-FILEO NOT = '00'
+               DISPLAY 'APPB003: ERROR ESCRIBIENDO TRAILER - FILE STAT'
+                       'US ' FS-FILEO
+               MOVE 24 TO RETURN-CODE
+               PERFORM 9900-ABEND-STOP
+           END-IF.
+
+      * Deja constancia en FILEAUD de que esta ejecución ocurrió:
+      *  fecha/hora, PARMS recibido, registros leidos y el File Status
+      *  final de FILEI, para cuadrar o investigar el proceso despues.
+      * Los fallos propios de este parrafo solo suben el RETURN-CODE a
+      *  24 si no hay ya uno mas especifico puesto por el fallo que
+      *  disparo 9900-ABEND-STOP (8/12/16/20), igual que hace
+      *  9000-CLOSE-FILES con el suyo - asi un tropiezo de AUDITDS no
+      *  tapa el codigo que de verdad explica por que el job fallo.
+       3300-WRITE-AUDIT-LOG.
+           OPEN EXTEND FILEAUD
+           IF FS-AUDIT NOT = '00'
+               DISPLAY 'APPB003: ERROR ABRIENDO AUDITDS - FILE STATUS '
+                       FS-AUDIT
+               IF RETURN-CODE < 24
+                   MOVE 24 TO RETURN-CODE
+               END-IF
+           ELSE
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+               MOVE WS-CURRENT-DATETIME(1:8) TO AUD-RUN-DATE
+               MOVE WS-CURRENT-DATETIME(9:6) TO AUD-RUN-TIME
+               MOVE PARMS TO AUD-PARMS
+               MOVE WS-REC-COUNT TO AUD-REC-COUNT
+               MOVE WS-FINAL-FS-FILEI TO AUD-FS-FILEI
+
+               WRITE REC-AUDIT
+               IF FS-AUDIT NOT = '00'
+                   DISPLAY 'APPB003: ERROR ESCRIBIENDO AUDITDS - FILE '
+                           'STATUS ' FS-AUDIT
+                   IF RETURN-CODE < 24
+                       MOVE 24 TO RETURN-CODE
+                   END-IF
+               END-IF
+
+               CLOSE FILEAUD
+               IF FS-AUDIT NOT = '00'
+                   DISPLAY 'APPB003: ERROR CERRANDO AUDITDS - FILE STAT'
+                           'US ' FS-AUDIT
+                   IF RETURN-CODE < 24
+                       MOVE 24 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
 
       * Al finalizar el programa debemos cerrar el fichero, esto es una
       *  una buena práctica, ya que al terminar el programa el fichero
-      *  es cerrado automáticamente.
-           CLOSE FILEI
+      *  es cerrado automáticamente. Solo se cierra lo que de verdad
+      *  esta abierto (WS-xxxx-OPEN), porque este parrafo tambien se
+      *  invoca desde 9900-ABEND-STOP tras un fallo a mitad de
+      *  1000-OPEN-FILES, cuando no todos los ficheros llegaron a
+      *  abrirse. El RETURN-CODE de un CLOSE fallido (20) solo se
+      *  aplica si no hay ya un codigo mas grave puesto por el
+      *  parrafo que detecto el error original (p.ej. 24 de un WRITE),
+      *  para que el codigo final del job refleje el fallo mas grave
+      *  y no el ultimo en ejecutarse.
+       9000-CLOSE-FILES.
+           IF FILEI-IS-OPEN
+               CLOSE FILEI
+               IF FS-FILEI NOT = '00'
+                   DISPLAY 'APPB003: ERROR CERRANDO FILEIN - FILE STAT'
+                           'US ' FS-FILEI
+                   IF RETURN-CODE < 20
+                       MOVE 20 TO RETURN-CODE
+                   END-IF
+               END-IF
+               MOVE 'N' TO WS-FILEI-OPEN
+           END-IF
+
+           IF FILEO-IS-OPEN
+               CLOSE FILEO
+               IF FS-FILEO NOT = '00'
+                   DISPLAY 'APPB003: ERROR CERRANDO FILEOUT - FILE STA'
+                           'TUS ' FS-FILEO
+                   IF RETURN-CODE < 20
+                       MOVE 20 TO RETURN-CODE
+                   END-IF
+               END-IF
+               MOVE 'N' TO WS-FILEO-OPEN
+           END-IF
+
+           IF FILECHK-IS-OPEN
+               CLOSE FILECHK
+               IF FS-CHKPT NOT = '00'
+                   DISPLAY 'APPB003: ERROR CERRANDO CHKPTDS - FILE STA'
+                           'TUS ' FS-CHKPT
+                   IF RETURN-CODE < 20
+                       MOVE 20 TO RETURN-CODE
+                   END-IF
+               END-IF
+               MOVE 'N' TO WS-FILECHK-OPEN
+           END-IF.
 
-           STOP RUN.
\ No newline at end of file
+      * Punto unico de salida por error: guarda el FS-FILEI vigente en
+      *  este instante (antes de que 9000-CLOSE-FILES lo pise con el
+      *  resultado del CLOSE), cierra lo que este abierto, deja
+      *  constancia en FILEAUD del intento (con el WS-REC-COUNT y el
+      *  FS-FILEI que se conozcan hasta ese momento) y termina el job,
+      *  para que un abend a mitad de proceso tambien quede registrado
+      *  en la pista de auditoria y no solo las ejecuciones que
+      *  terminan bien.
+       9900-ABEND-STOP.
+           MOVE FS-FILEI TO WS-FINAL-FS-FILEI
+           PERFORM 9000-CLOSE-FILES
+           PERFORM 3300-WRITE-AUDIT-LOG
+           STOP RUN.
