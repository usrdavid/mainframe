@@ -0,0 +1,98 @@
+      **************************
+       IDENTIFICATION DIVISION.
+      **************************
+       PROGRAM-ID. APPB004.
+       AUTHOR. DAVID.
+       INSTALLATION. BANK.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED. 2026-08-08.
+       SECURITY. NORMAL.
+
+      ***********************
+       ENVIRONMENT DIVISION.
+      ***********************
+
+****** CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM3270.
+       OBJECT-COMPUTER. IBM3270.
+
+****** INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Mismo maestro de cuentas indexado que usa APPB003, pero aqui
+      *  se accede en modo aleatorio por numero de cuenta en vez de
+      *  leer el fichero completo.
+           SELECT FILEI ASSIGN TO FILEIN
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS REC-ACCT-NUM
+           FILE STATUS IS FS-FILEI.
+
+      ****************
+       DATA DIVISION.
+      ****************
+****** FILE SECTION.
+       FD  FILEI
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REC-FILEI.
+           COPY ACCTREC.
+
+****** WORKING-STORAGE SECTION.
+      * El File Status del fichero FILEI tambien debe declararse como
+      *  una variale dentro del programa.
+       01 FS-FILEI   PIC X(02).
+
+****** LINKAGE SECTION.
+      * En esta sección definimos los parámetros de entrada y salida:
+      *  el numero de cuenta que se quiere consultar.
+       01 PARMS.
+           05 PARM-ACCT-NUM     PIC 9(10).
+
+      *********************************
+       PROCEDURE DIVISION USING PARMS.
+      *********************************
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-OPEN-FILES
+
+           PERFORM 2000-LOOKUP-ACCOUNT
+
+           PERFORM 9000-CLOSE-FILES
+
+           STOP RUN.
+
+      * Todos los ficheros que se utilizan en el programa primero
+      *  deben abrirse:
+       1000-OPEN-FILES.
+           OPEN INPUT FILEI
+           IF FS-FILEI NOT = '00'
+               DISPLAY 'APPB004: ERROR ABRIENDO FILEIN - FILE STATUS '
+                       FS-FILEI
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      * Lectura aleatoria por REC-ACCT-NUM: se mueve la clave de
+      *  busqueda al campo clave del registro y se hace un solo READ,
+      *  sin recorrer el resto del fichero.
+       2000-LOOKUP-ACCOUNT.
+           MOVE PARM-ACCT-NUM TO REC-ACCT-NUM
+           READ FILEI
+               INVALID KEY
+                   DISPLAY 'APPB004: CUENTA NO ENCONTRADA: '
+                           PARM-ACCT-NUM
+                   MOVE 4 TO RETURN-CODE
+               NOT INVALID KEY
+                   DISPLAY 'APPB004: CUENTA ENCONTRADA: ' REC-FILEI
+           END-READ.
+
+      * Al finalizar el programa debemos cerrar el fichero, esto es una
+      *  una buena práctica, ya que al terminar el programa el fichero
+      *  es cerrado automáticamente.
+       9000-CLOSE-FILES.
+           CLOSE FILEI
+           IF FS-FILEI NOT = '00'
+               DISPLAY 'APPB004: ERROR CERRANDO FILEIN - FILE STATUS '
+                       FS-FILEI
+               MOVE 20 TO RETURN-CODE
+           END-IF.
